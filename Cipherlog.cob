@@ -0,0 +1,80 @@
+000100 IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300*    PROGRAM-ID..: Cipherlog
+000400*    AUTHOR......: S. MACALLISTER
+000500*    INSTALLATION: DATA SECURITY GROUP
+000600*    DATE-WRITTEN: 2026-08-09
+000700*    DATE-COMPILED:
+000800*    DESCRIPTION..: APPENDS ONE RECORD TO THE CIPHERLOG FILE EACH
+000900*                   TIME IT IS CALLED, GIVING A PERSISTENT CROSS-
+001000*                   RUN HISTORY OF EVERY CIPHER KEY USED. CALLED
+001100*                   BY Ceaser BEFORE EACH ENCRYPT.
+001200*    MODIFICATION HISTORY
+001300*    DATE.......  INIT  DESCRIPTION
+001400*    ----------  ----  -------------------------------------------
+001500*    2026-08-09  SM    ORIGINAL PROGRAM.
+001510*    2026-08-09  SM    LINKAGE SECTION NOW COPIES CIPHLOG.CPY
+001520*                      REPLACING INSTEAD OF HAND-DUPLICATING ITS
+001530*                      FIELDS, SO THE CALL INTERFACE CAN NEVER
+001540*                      DRIFT FROM THE RECORD LAYOUT. PICKS UP
+001550*                      CSR-CLOG-CIPHER-MODE/CSR-CLOG-KEYWORD.
+001600*****************************************************************
+001700 PROGRAM-ID. Cipherlog.
+001800
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT CIPHERLOG-FILE ASSIGN TO "CIPHERLOG"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS CSR-CLOG-FILE-STATUS.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  CIPHERLOG-FILE
+002900     RECORDING MODE IS F.
+003000 COPY "ciphlog.cpy".
+003100
+003200 WORKING-STORAGE SECTION.
+003300 01  CSR-CLOG-FILE-STATUS            PIC X(02) VALUE "00".
+003400
+003500 LINKAGE SECTION.
+003600 COPY "ciphlog.cpy"
+003610     REPLACING
+003612         ==CSR-CIPHERLOG-RECORD==   BY ==LK-CIPHERLOG-RECORD==
+003614         ==CSR-CLOG-RUN-DATE==      BY ==LK-CLOG-RUN-DATE==
+003616         ==CSR-CLOG-RUN-TIME==      BY ==LK-CLOG-RUN-TIME==
+003618         ==CSR-CLOG-OPERATOR-ID==   BY ==LK-CLOG-OPERATOR-ID==
+003620         ==CSR-CLOG-CIPHER-KEY==    BY ==LK-CLOG-CIPHER-KEY==
+003622         ==CSR-CLOG-CIPHER-MODE==   BY ==LK-CLOG-CIPHER-MODE==
+003624         ==CSR-CLOG-MODE-CAESAR==   BY ==LK-CLOG-MODE-CAESAR==
+003626         ==CSR-CLOG-MODE-KEYWORD==  BY ==LK-CLOG-MODE-KEYWORD==
+003628         ==CSR-CLOG-KEYWORD==       BY ==LK-CLOG-KEYWORD==
+003630         ==CSR-CLOG-MSG-COUNT==     BY ==LK-CLOG-MSG-COUNT==.
+004200
+004300 PROCEDURE DIVISION USING LK-CIPHERLOG-RECORD.
+004400*****************************************************************
+004500*    0000-MAINLINE
+004600*    APPENDS ONE CIPHERLOG RECORD BUILT FROM THE CALLER'S
+004700*    PARAMETERS AND RETURNS.
+004800*****************************************************************
+004900 0000-MAINLINE.
+005000
+005100     OPEN EXTEND CIPHERLOG-FILE.
+005200     IF CSR-CLOG-FILE-STATUS NOT = "00"
+005300         OPEN OUTPUT CIPHERLOG-FILE
+005400     END-IF.
+005500
+005600     MOVE LK-CLOG-RUN-DATE       TO CSR-CLOG-RUN-DATE.
+005700     MOVE LK-CLOG-RUN-TIME       TO CSR-CLOG-RUN-TIME.
+005800     MOVE LK-CLOG-OPERATOR-ID    TO CSR-CLOG-OPERATOR-ID.
+005900     MOVE LK-CLOG-CIPHER-KEY     TO CSR-CLOG-CIPHER-KEY.
+005950     MOVE LK-CLOG-CIPHER-MODE    TO CSR-CLOG-CIPHER-MODE.
+005970     MOVE LK-CLOG-KEYWORD        TO CSR-CLOG-KEYWORD.
+006000     MOVE LK-CLOG-MSG-COUNT      TO CSR-CLOG-MSG-COUNT.
+006100     WRITE CSR-CIPHERLOG-RECORD.
+006200
+006300     CLOSE CIPHERLOG-FILE.
+006400
+006500     GOBACK.
+006600
+006700 END PROGRAM Cipherlog.
