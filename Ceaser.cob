@@ -1,88 +1,763 @@
-IDENTIFICATION DIVISION. 
-PROGRAM-ID. Ceaser. 
-
-DATA DIVISION.
-
-WORKING-STORAGE SECTION.
-
-	01 msg PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-	01 extra PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-    01 cipher PIC 9 VALUE 5. 
-    01 I PIC 999 VALUE 0.
-    01 K PIC 999 VALUE 0.
-    01 J PIC 999 VAlUE 0.
-    01 ascii PIC 999 VALUE 0.
-    
-PROCEDURE DIVISION.
-BEGIN.
-    DISPLAY msg.
-    DISPLAY cipher.
-    
-    PERFORM ENCRYPT.
-    PERFORM SOLVE.
-    PERFORM DECRYPT.
-	
-    STOP RUN.
-    
-ENCRYPT.
-
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > FUNCTION LENGTH(msg)
-        MOVE FUNCTION ORD (extra(I:1)) TO ascii
-            SUBTRACT 65 FROM ascii
-            ADD cipher TO ascii
-            DIVIDE ascii BY 26 GIVING ascii REMAINDER ascii
-            
-            IF ascii <= 0 THEN
-                ADD 26 TO ascii
-            END-IF
-            
-            ADD 65 TO ascii
-            MOVE FUNCTION CHAR(ascii) TO msg(I:1)
-    END-PERFORM.
-    
-    DISPLAY "Encrypted Message: " msg.
-    
-DECRYPT.
-
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > FUNCTION LENGTH(msg)
-        MOVE FUNCTION ORD (msg(I:1)) TO ascii
-        SUBTRACT 65 FROM ascii
-        SUBTRACT cipher FROM ascii
-        DIVIDE ascii BY 26 GIVING ascii REMAINDER ascii
-        
-        IF ascii <= 0 THEN
-            ADD 26 TO ascii
-        END-IF
-        
-        ADD 65 TO ascii
-        MOVE FUNCTION CHAR(ascii) TO msg(I:1)
-    END-PERFORM.
-    
-    DISPLAY "Decypted Message: " msg.
-    
-SOLVE.
-
-    PERFORM VARYING K FROM 0 BY 1 UNTIL K = 26
-        MOVE "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO extra
-         PERFORM VARYING J FROM 1 BY 1 UNTIL J > FUNCTION LENGTH(extra)
-            MOVE FUNCTION ORD (extra(J:1)) TO ascii
-            SUBTRACT 65 FROM ascii
-            ADD K TO ascii
-            DIVIDE ascii BY 26 GIVING ascii REMAINDER ascii
-            
-            IF ascii <= 0 THEN
-                ADD 26 TO ascii
-            END-IF
-            
-            ADD 65 TO ascii
-            MOVE FUNCTION CHAR(ascii) TO extra(J:1)
-        END-PERFORM
-        
-        DISPLAY "Solve Message: " extra
-    END-PERFORM.
-    
-    
-    
-    
-    
-END PROGRAM Ceaser.
+000100 IDENTIFICATION DIVISION.
+000200*****************************************************************
+000300*    PROGRAM-ID..: Ceaser
+000400*    AUTHOR......: S. MACALLISTER
+000500*    INSTALLATION: DATA SECURITY GROUP
+000600*    DATE-WRITTEN: 2020-02-11
+000700*    DATE-COMPILED:
+000800*    DESCRIPTION..: BATCH CAESAR CIPHER JOB. READS A TRANSACTION
+000900*                   FILE OF MESSAGES AND ENCRYPTS, BRUTE-FORCE
+001000*                   SOLVES AND DECRYPTS EACH ONE IN TURN.
+001100*    MODIFICATION HISTORY
+001200*    DATE.......  INIT  DESCRIPTION
+001300*    ----------  ----  -------------------------------------------
+001400*    2026-08-09  SM    REPLACED SINGLE HARDCODED MESSAGE WITH A
+001500*                      MESSAGE-IN TRANSACTION FILE, ONE RECORD
+001600*                      PER MESSAGE, PROCESSED IN A BATCH LOOP.
+001650*    2026-08-09  SM    CIPHER KEY NOW READ FROM THE CIPHER-PARM
+001660*                      CONTROL-CARD FILE AND WIDENED TO PIC 99
+001670*                      TO SUPPORT THE FULL 0-25 SHIFT RANGE.
+001680*    2026-08-09  SM    ADDED THE CIPHER-AUDIT OUTPUT FILE - DECRYPT
+001685*                      NOW APPENDS ONE RECORD PER MESSAGE.
+001690*    2026-08-09  SM    SOLVE NOW SCORES ITS 26 CANDIDATES AGAINST A
+001692*                      COMMON-WORD LIST AND WRITES ONLY THE TOP
+001694*                      CANDIDATE TO THE CANDIDATES REPORT FILE.
+001696*    2026-08-09  SM    ADDED CHECKPOINT/RESTART SUPPORT - A
+001697*                      CHECKPOINT RECORD IS WRITTEN EVERY N
+001698*                      MESSAGES AND CSR-PARM-RESTART-ID SKIPS THE
+001699*                      RERUN FORWARD PAST THE LAST ONE CHECKPOINTED.
+001701*    2026-08-09  SM    NOW CALLS THE Cipherlog SUBPROGRAM BEFORE
+001702*                      EVERY ENCRYPT TO MAINTAIN A PERSISTENT
+001703*                      CROSS-RUN HISTORY OF CIPHER KEYS USED. THE
+001704*                      RUN DATE/TIME ARE NOW CAPTURED ONCE AT
+001705*                      INITIALIZATION INSTEAD OF PER MESSAGE.
+001707*    2026-08-09  SM    ENCRYPT/DECRYPT/SOLVE NOW LOOK UP SHIFTED
+001708*                      LETTERS FROM A SHIFT TABLE BUILT ONCE AT
+001709*                      INITIALIZATION INSTEAD OF RECOMPUTING THE
+001710*                      SHIFT ARITHMETIC ON EVERY CHARACTER. THIS
+001711*                      ALSO RETIRES THE OLD NEGATIVE-REMAINDER
+001712*                      WRAPAROUND CASE IN DECRYPT, SINCE THE TABLE
+001713*                      IS ALWAYS BUILT FROM A NON-NEGATIVE SHIFT.
+001715*    2026-08-09  SM    DECRYPT NOW ROUND-TRIP CHECKS ITS RESULT
+001716*                      AGAINST THE ORIGINAL PRE-ENCRYPT TEXT AND
+001717*                      FLAGS/DISPLAYS A MISMATCH IF THEY DIFFER.
+001718*                      THE OUTCOME IS ALSO RECORDED ON THE AUDIT
+001719*                      RECORD.
+001721*    2026-08-09  SM    ADDED A KEYWORD (VIGENERE-STYLE) CIPHER
+001722*                      MODE SELECTED BY CSR-PARM-CIPHER-MODE,
+001723*                      ALONGSIDE THE EXISTING SINGLE-DIGIT CAESAR
+001724*                      SHIFT MODE. SOLVE'S BRUTE-FORCE SCAN ONLY
+001725*                      APPLIES TO A SINGLE FIXED SHIFT, SO IT IS
+001726*                      SKIPPED WHEN RUNNING IN KEYWORD MODE.
+001727*****************************************************************
+001800 PROGRAM-ID. Ceaser.
+001900
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT MESSAGE-IN ASSIGN TO "MESSAGE-IN"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002410         FILE STATUS IS CSR-MSG-FILE-STATUS.
+002450
+002460     SELECT CIPHER-PARM-FILE ASSIGN TO "CIPHER-PARM"
+002470         ORGANIZATION IS LINE SEQUENTIAL
+002475         FILE STATUS IS CSR-PARM-FILE-STATUS.
+002480
+002490     SELECT CIPHER-AUDIT-FILE ASSIGN TO "CIPHER-AUDIT"
+002493         ORGANIZATION IS LINE SEQUENTIAL
+002495         FILE STATUS IS CSR-AUDIT-FILE-STATUS.
+002496
+002497     SELECT CANDIDATES-FILE ASSIGN TO "CANDIDATES"
+002498         ORGANIZATION IS LINE SEQUENTIAL
+002498         FILE STATUS IS CSR-CAND-FILE-STATUS.
+002499
+002499     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+002499         ORGANIZATION IS LINE SEQUENTIAL
+002499         FILE STATUS IS CSR-CKPT-FILE-STATUS.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  MESSAGE-IN
+002900     RECORDING MODE IS F.
+003000 COPY "msgrec.cpy".
+003050
+003060 FD  CIPHER-PARM-FILE
+003070     RECORDING MODE IS F.
+003080 COPY "cipparm.cpy".
+003090
+003092 FD  CIPHER-AUDIT-FILE
+003094     RECORDING MODE IS F.
+003096 COPY "auditrec.cpy".
+003097
+003098 FD  CANDIDATES-FILE
+003099     RECORDING MODE IS F.
+003099 COPY "candrec.cpy".
+003099
+003099 FD  CHECKPOINT-FILE
+003099     RECORDING MODE IS F.
+003099 COPY "chkptrec.cpy".
+003100
+003200 WORKING-STORAGE SECTION.
+003300*****************************************************************
+003400*    SWITCHES
+003500*****************************************************************
+003600 01  CSR-SWITCHES.
+003700     05  CSR-MESSAGE-IN-EOF-SW       PIC X(01) VALUE "N".
+003800         88  CSR-MESSAGE-IN-EOF      VALUE "Y".
+003850     05  CSR-AUDIT-FILE-STATUS       PIC X(02) VALUE "00".
+003860     05  CSR-RESTART-SKIP-SW         PIC X(01) VALUE "N".
+003870         88  CSR-SKIP-TO-RESTART     VALUE "Y".
+003880     05  CSR-CKPT-FILE-STATUS        PIC X(02) VALUE "00".
+003890     05  CSR-MISMATCH-SW             PIC X(01) VALUE "N".
+003895         88  CSR-ROUNDTRIP-MISMATCH  VALUE "Y".
+003896     05  CSR-CAND-FILE-STATUS        PIC X(02) VALUE "00".
+003897     05  CSR-PARM-READ-SW            PIC X(01) VALUE "N".
+003898         88  CSR-PARM-WAS-READ       VALUE "Y".
+003899     05  CSR-PARM-FILE-STATUS        PIC X(02) VALUE "00".
+003899*        INDICATES WHETHER CIPHER-PARM-FILE OPENED AT ALL, SO
+003899*        A MISSING CONTROL CARD FILE FALLS BACK TO DEFAULTS
+003899*        INSTEAD OF ABENDING THE RUN.
+003899     05  CSR-MSG-FILE-STATUS         PIC X(02) VALUE "00".
+003900
+004000*****************************************************************
+004100*    WORKING FIELDS
+004200*****************************************************************
+004300 77  CSR-ORIGINAL-TEXT               PIC X(80).
+004400 77  CSR-CURRENT-MSG-LEN             PIC 999 VALUE 80.
+004500 77  msg                             PIC X(80).
+004600 77  extra                           PIC X(80).
+004700 77  cipher                          PIC 99 VALUE 5.
+004800 77  I                               PIC 999 VALUE 0.
+004900 77  K                               PIC 999 VALUE 0.
+005000 77  J                               PIC 999 VALUE 0.
+005100 77  ascii                           PIC 999 VALUE 0.
+005150 77  CSR-RUN-DATE                    PIC 9(08) VALUE 0.
+005160 77  CSR-RUN-TIME                    PIC 9(08) VALUE 0.
+005161*****************************************************************
+005162*    PRECOMPUTED SHIFT TABLE - ONE ROW PER POSSIBLE SHIFT (0-25),
+005163*    HOLDING THE FULL SHIFTED ALPHABET FOR THAT SHIFT SO
+005164*    ENCRYPT/DECRYPT/SOLVE CAN GET A SHIFTED LETTER BY SUBSCRIPT
+005165*    LOOKUP INSTEAD OF RECOMPUTING IT EVERY TIME.
+005166*****************************************************************
+005167 01  CSR-SHIFT-TABLE.
+005168     05  CSR-SHIFT-ENTRY OCCURS 26 TIMES.
+005169         10  CSR-SHIFT-UPPER         PIC X(26).
+005170         10  CSR-SHIFT-LOWER         PIC X(26).
+005171 77  CSR-SHIFT-SUB                   PIC 99 VALUE 0.
+005172 77  CSR-POS-SUB                     PIC 99 VALUE 0.
+005173 77  CSR-SHIFT-RAW                   PIC 999 VALUE 0.
+005174 77  CSR-CIPHER-SUB                  PIC 99 VALUE 0.
+005175 77  CSR-DECRYPT-SHIFT               PIC 99 VALUE 0.
+005176 77  CSR-SOLVE-SUB                   PIC 99 VALUE 0.
+005177 77  CSR-SOLVE-SHIFT                 PIC 99 VALUE 0.
+005177 77  CSR-SHIFT-QUOT                  PIC 999 VALUE 0.
+005165 77  CSR-MSG-COUNT                   PIC 9(05) VALUE 0.
+005166 77  CSR-CKPT-REMAINDER              PIC 9(05) VALUE 0.
+005167
+005178*****************************************************************
+005179*    KEYWORD (VIGENERE-STYLE) CIPHER MODE WORKING FIELDS
+005180*    CSR-KW-IDX WALKS THE TRIMMED KEYWORD, WRAPPING BACK TO
+005181*    POSITION 1 AFTER CSR-KEYWORD-LEN, ADVANCING ONE POSITION
+005182*    PER ALPHABETIC CHARACTER ENCRYPTED/DECRYPTED.
+005183*****************************************************************
+005184 77  CSR-KEYWORD-LEN                 PIC 99 VALUE 0.
+005185 77  CSR-KW-SCAN-POS                 PIC 99 VALUE 0.
+005186 77  CSR-KW-IDX                      PIC 99 VALUE 1.
+005187 77  CSR-KW-ASCII                    PIC 999 VALUE 0.
+005188 77  CSR-KW-SHIFT                    PIC 99 VALUE 0.
+005189
+005168*****************************************************************
+005169*    PARAMETER RECORD PASSED TO THE Cipherlog SUBPROGRAM
+005170*****************************************************************
+005171 COPY "ciphlog.cpy".
+005170
+005175*****************************************************************
+005176*    COMMON-WORD SCORING TABLE FOR SOLVE
+005177*    ONE 4-BYTE SLOT PER WORD (SPACE-PADDED) SO A CANDIDATE'S
+005178*    UPPERCASED TEXT CAN BE SCANNED FOR EACH WORD WITH INSPECT.
+005179*****************************************************************
+005180 01  CSR-WORD-LIST-DATA.
+005181     05  FILLER PIC X(28) VALUE "THE AND FOR ARE BUT NOT YOU ".
+005182     05  FILLER PIC X(32) VALUE "ALL CAN HAD HER WAS ONE OUR OUT".
+005183 01  CSR-WORD-LIST REDEFINES CSR-WORD-LIST-DATA.
+005184     05  CSR-WORD-ENTRY OCCURS 15 TIMES
+005185                        INDEXED BY CSR-WORD-IDX  PIC X(04).
+005186
+005190 77  CSR-SCORE-TEXT                  PIC X(80).
+005191 77  CSR-CANDIDATE-SCORE             PIC 9(04) VALUE 0.
+005192 77  CSR-BEST-SCORE                  PIC 9(04) VALUE 0.
+005193 77  CSR-BEST-SHIFT                  PIC 99 VALUE 0.
+005194 77  CSR-BEST-TEXT                   PIC X(80) VALUE SPACES.
+005195 77  CSR-WORD-HIT-COUNT              PIC 9(04) VALUE 0.
+005200
+005300 PROCEDURE DIVISION.
+005400*****************************************************************
+005500*    0000-MAINLINE
+005600*****************************************************************
+005700 0000-MAINLINE.
+005800
+005900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006000
+006100     PERFORM 2000-PROCESS-MESSAGES THRU 2000-EXIT
+006200         UNTIL CSR-MESSAGE-IN-EOF.
+006300
+006400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006500
+006600     STOP RUN.
+006700
+006800*****************************************************************
+006900*    1000-INITIALIZE
+007000*    READS THE CIPHER-PARM CONTROL CARD FOR THE SHIFT KEY, THEN
+007100*    OPENS THE MESSAGE-IN TRANSACTION FILE AND PRIMES IT FOR THE
+007150*    PROCESSING LOOP.
+007200*****************************************************************
+007300 1000-INITIALIZE.
+007400
+007410     ACCEPT CSR-RUN-DATE FROM DATE YYYYMMDD.
+007420     ACCEPT CSR-RUN-TIME FROM TIME.
+007430     PERFORM 1100-BUILD-SHIFT-TABLE THRU 1100-EXIT.
+007440     INITIALIZE CSR-PARM-RECORD.
+007450     OPEN INPUT CIPHER-PARM-FILE.
+007452     IF CSR-PARM-FILE-STATUS = "00"
+007460         READ CIPHER-PARM-FILE
+007470             AT END
+007480                 DISPLAY "CIPHER-PARM FILE EMPTY - USING "
+007481                     "DEFAULT KEY"
+007485             NOT AT END
+007486                 SET CSR-PARM-WAS-READ TO TRUE
+007490         END-READ
+007520         CLOSE CIPHER-PARM-FILE
+007522     ELSE
+007524         DISPLAY "CIPHER-PARM FILE NOT FOUND (STATUS "
+007526             CSR-PARM-FILE-STATUS ") - USING DEFAULT KEY"
+007528     END-IF.
+007500     IF CSR-PARM-WAS-READ
+007502         IF CSR-PARM-CIPHER-KEY NUMERIC
+007504             AND CSR-PARM-CIPHER-KEY <= 25
+007510             MOVE CSR-PARM-CIPHER-KEY TO cipher
+007512         ELSE
+007514             DISPLAY "CIPHER-PARM KEY OUT OF RANGE (00-25) - "
+007515                 "USING DEFAULT KEY"
+007516         END-IF
+007518     END-IF.
+007540
+007541     IF CSR-PARM-CIPHER-MODE NOT = "C" AND
+007542             CSR-PARM-CIPHER-MODE NOT = "K"
+007543         MOVE "C" TO CSR-PARM-CIPHER-MODE
+007544     END-IF.
+007545     PERFORM 1120-COMPUTE-KEYWORD-LEN THRU 1120-EXIT.
+007546     IF CSR-MODE-KEYWORD AND CSR-KEYWORD-LEN = 0
+007547         DISPLAY "KEYWORD MODE, NO KEYWORD - USING CAESAR"
+007549         MOVE "C" TO CSR-PARM-CIPHER-MODE
+007550     END-IF.
+007560
+007570     DISPLAY "CIPHER KEY IN USE: " cipher.
+007580     IF CSR-MODE-KEYWORD
+007590         DISPLAY "CIPHER MODE: KEYWORD ("
+007591             CSR-PARM-KEYWORD (1:CSR-KEYWORD-LEN) ")"
+007592     ELSE
+007593         DISPLAY "CIPHER MODE: CAESAR"
+007594     END-IF.
+007600
+007700     OPEN INPUT MESSAGE-IN.
+007750     IF CSR-MSG-FILE-STATUS = "00"
+007800         PERFORM 2900-READ-MESSAGE-IN THRU 2900-EXIT
+007810     ELSE
+007820         DISPLAY "MESSAGE-IN FILE NOT FOUND (STATUS "
+007830             CSR-MSG-FILE-STATUS ") - NO MESSAGES TO PROCESS"
+007840         SET CSR-MESSAGE-IN-EOF TO TRUE
+007845     END-IF.
+007850
+007860     OPEN EXTEND CIPHER-AUDIT-FILE.
+007865     IF CSR-AUDIT-FILE-STATUS NOT = "00"
+007870         OPEN OUTPUT CIPHER-AUDIT-FILE
+007875     END-IF.
+007880     OPEN EXTEND CANDIDATES-FILE.
+007882     IF CSR-CAND-FILE-STATUS NOT = "00"
+007884         OPEN OUTPUT CANDIDATES-FILE
+007886     END-IF.
+007890     OPEN EXTEND CHECKPOINT-FILE.
+007892     IF CSR-CKPT-FILE-STATUS NOT = "00"
+007894         OPEN OUTPUT CHECKPOINT-FILE
+007896     END-IF.
+007898
+007899     IF NOT CSR-MESSAGE-IN-EOF AND CSR-PARM-RESTART-ID NOT = SPACES
+007901         SET CSR-SKIP-TO-RESTART TO TRUE
+007903         PERFORM 1900-SKIP-TO-RESTART-POINT THRU 1900-EXIT
+007905     END-IF.
+007900
+008000 1000-EXIT.
+008100     EXIT.
+008200
+008201*****************************************************************
+008202*    1100-BUILD-SHIFT-TABLE
+008203*    BUILDS, ONCE PER RUN, ONE ROW PER SHIFT VALUE (0-25) HOLDING
+008204*    THE UPPER- AND LOWER-CASE ALPHABETS SHIFTED BY THAT AMOUNT.
+008205*****************************************************************
+008206 1100-BUILD-SHIFT-TABLE.
+008207
+008208     PERFORM 1150-BUILD-SHIFT-ROW THRU 1150-EXIT
+008209         VARYING CSR-SHIFT-SUB FROM 1 BY 1
+008220            UNTIL CSR-SHIFT-SUB > 26.
+008221
+008222 1100-EXIT.
+008223     EXIT.
+008224
+008225*****************************************************************
+008226*    1150-BUILD-SHIFT-ROW
+008227*    BUILDS ONE ROW (ONE SHIFT VALUE) OF THE SHIFT TABLE.
+008228*****************************************************************
+008230 1150-BUILD-SHIFT-ROW.
+008231
+008232     PERFORM 1160-BUILD-SHIFT-CELL THRU 1160-EXIT
+008233         VARYING CSR-POS-SUB FROM 1 BY 1
+008234            UNTIL CSR-POS-SUB > 26.
+008235
+008236 1150-EXIT.
+008237     EXIT.
+008238
+008239*****************************************************************
+008240*    1160-BUILD-SHIFT-CELL
+008241*    COMPUTES ONE SHIFTED LETTER (ONE ROW/COLUMN CELL) FOR BOTH
+008242*    THE UPPER- AND LOWER-CASE ALPHABETS.
+008243*****************************************************************
+008244 1160-BUILD-SHIFT-CELL.
+008245
+008246     COMPUTE CSR-SHIFT-RAW =
+008247         CSR-POS-SUB - 1 + CSR-SHIFT-SUB - 1.
+008248     DIVIDE CSR-SHIFT-RAW BY 26
+008249         GIVING CSR-SHIFT-QUOT REMAINDER CSR-SHIFT-RAW.
+008250     MOVE FUNCTION CHAR(CSR-SHIFT-RAW + 66)
+008251         TO CSR-SHIFT-UPPER (CSR-SHIFT-SUB) (CSR-POS-SUB:1).
+008252     MOVE FUNCTION CHAR(CSR-SHIFT-RAW + 98)
+008253         TO CSR-SHIFT-LOWER (CSR-SHIFT-SUB) (CSR-POS-SUB:1).
+008254
+008255 1160-EXIT.
+008256     EXIT.
+008257
+008258*****************************************************************
+008259*    1120-COMPUTE-KEYWORD-LEN
+008260*    SCANS CSR-PARM-KEYWORD BACKWARD FROM ITS LAST POSITION TO
+008261*    FIND THE LENGTH OF THE KEYWORD SUPPLIED, IGNORING TRAILING
+008262*    SPACES.
+008263*****************************************************************
+008264 1120-COMPUTE-KEYWORD-LEN.
+008265
+008266     MOVE 20 TO CSR-KW-SCAN-POS.
+008267     PERFORM 1125-SCAN-KEYWORD-LEN THRU 1125-EXIT
+008268         UNTIL CSR-KW-SCAN-POS = 0
+008269             OR CSR-PARM-KEYWORD (CSR-KW-SCAN-POS:1) NOT = SPACE.
+008270     MOVE CSR-KW-SCAN-POS TO CSR-KEYWORD-LEN.
+008271
+008272 1120-EXIT.
+008273     EXIT.
+008274
+008275*****************************************************************
+008276*    1125-SCAN-KEYWORD-LEN
+008277*    STEPS BACK ONE POSITION WHILE LOOKING FOR THE LAST
+008278*    NON-SPACE CHARACTER IN CSR-PARM-KEYWORD.
+008279*****************************************************************
+008280 1125-SCAN-KEYWORD-LEN.
+008281
+008282     SUBTRACT 1 FROM CSR-KW-SCAN-POS.
+008283
+008284 1125-EXIT.
+008285     EXIT.
+008286
+008210*****************************************************************
+008220*    1900-SKIP-TO-RESTART-POINT
+008230*    ON A RESTARTED RUN, READS PAST EVERY MESSAGE UP TO AND
+008240*    INCLUDING THE LAST ONE RECORDED IN CSR-PARM-RESTART-ID SO
+008250*    PROCESSING RESUMES WITH THE NEXT MESSAGE IN THE FILE. THE
+008252*    FIRST RECORD EXAMINED HERE WAS ALREADY PRIMED BY THE READ IN
+008254*    1000-INITIALIZE AND HASN'T BEEN COUNTED YET, SO IT IS COUNTED
+008256*    HERE BEFORE THE SKIP LOOP TAKES OVER.
+008260*****************************************************************
+008270 1900-SKIP-TO-RESTART-POINT.
+008280
+008282     IF NOT CSR-MESSAGE-IN-EOF
+008284         ADD 1 TO CSR-MSG-COUNT
+008286     END-IF.
+008290     PERFORM 1950-SKIP-ONE-MESSAGE THRU 1950-EXIT
+008300         UNTIL CSR-MESSAGE-IN-EOF
+008310             OR CSR-MSG-ID = CSR-PARM-RESTART-ID.
+008320
+008330     IF CSR-MESSAGE-IN-EOF
+008340         DISPLAY "RESTART ID NOT FOUND IN MESSAGE-IN: "
+008350             CSR-PARM-RESTART-ID
+008360     ELSE
+008370         MOVE "N" TO CSR-RESTART-SKIP-SW
+008380         PERFORM 2900-READ-MESSAGE-IN THRU 2900-EXIT
+008390     END-IF.
+008395
+008400 1900-EXIT.
+008410     EXIT.
+008420
+008430*****************************************************************
+008440*    1950-SKIP-ONE-MESSAGE
+008450*    READS ONE MESSAGE RECORD WITHOUT PROCESSING IT, USED WHILE
+008460*    FAST-FORWARDING TO THE RESTART POINT. CSR-MSG-COUNT IS STILL
+008462*    ADVANCED FOR EACH ONE SKIPPED SO THE COUNT PASSED TO
+008464*    CIPHERLOG/CHECKPOINT AFTER RESTART REFLECTS THE MESSAGE'S
+008466*    TRUE POSITION IN THE ORIGINAL BATCH, NOT THE RESTARTED RUN.
+008470*****************************************************************
+008480 1950-SKIP-ONE-MESSAGE.
+008490
+008500     PERFORM 2900-READ-MESSAGE-IN THRU 2900-EXIT.
+008505     IF NOT CSR-MESSAGE-IN-EOF
+008507         ADD 1 TO CSR-MSG-COUNT
+008509     END-IF.
+008510
+008520 1950-EXIT.
+008530     EXIT.
+008420
+008300*****************************************************************
+008400*    2000-PROCESS-MESSAGES
+008500*    DRIVES ENCRYPT/SOLVE/DECRYPT FOR ONE MESSAGE RECORD AND THEN
+008600*    READS THE NEXT ONE.
+008700*****************************************************************
+008800 2000-PROCESS-MESSAGES.
+008900
+009000     MOVE CSR-MSG-TEXT TO msg.
+009100     MOVE CSR-MSG-TEXT TO extra.
+009200     MOVE CSR-MSG-TEXT TO CSR-ORIGINAL-TEXT.
+009300     MOVE 80 TO CSR-CURRENT-MSG-LEN.
+009400     IF CSR-MSG-LENGTH NUMERIC AND CSR-MSG-LENGTH > 0
+009450             AND CSR-MSG-LENGTH <= 80
+009500         MOVE CSR-MSG-LENGTH TO CSR-CURRENT-MSG-LEN
+009550     ELSE
+009560         IF CSR-MSG-LENGTH NUMERIC AND CSR-MSG-LENGTH > 80
+009570             DISPLAY "MESSAGE " CSR-MSG-ID " LENGTH "
+009580                 CSR-MSG-LENGTH " EXCEEDS 80 - TRUNCATING"
+009590         END-IF
+009600     END-IF.
+009700     DISPLAY "MESSAGE ID: " CSR-MSG-ID " TEXT: " msg.
+009800
+009810     ADD 1 TO CSR-MSG-COUNT.
+009820     PERFORM 2100-LOG-CIPHER-USE THRU 2100-EXIT.
+009830
+009900     PERFORM 3000-ENCRYPT THRU 3000-EXIT.
+009910     IF CSR-MODE-CAESAR
+009920         PERFORM 3200-SOLVE THRU 3200-EXIT
+009930     END-IF.
+010100     PERFORM 3100-DECRYPT THRU 3100-EXIT.
+010150
+010170     IF CSR-PARM-CHECKPOINT-EVERY > 0
+010180         DIVIDE CSR-MSG-COUNT BY CSR-PARM-CHECKPOINT-EVERY
+010190             GIVING J REMAINDER CSR-CKPT-REMAINDER
+010195         IF CSR-CKPT-REMAINDER = 0
+010196             PERFORM 5950-WRITE-CHECKPOINT THRU 5950-EXIT
+010197         END-IF
+010198     END-IF.
+010200
+010300     PERFORM 2900-READ-MESSAGE-IN THRU 2900-EXIT.
+010400
+010500 2000-EXIT.
+010600     EXIT.
+010700
+010710*****************************************************************
+010720*    2100-LOG-CIPHER-USE
+010730*    CALLS THE Cipherlog SUBPROGRAM BEFORE EVERY ENCRYPT SO THE
+010740*    CIPHERLOG FILE KEEPS A PERSISTENT CROSS-RUN HISTORY OF EVERY
+010750*    CIPHER KEY USED.
+010760*****************************************************************
+010770 2100-LOG-CIPHER-USE.
+010780
+010790     MOVE CSR-RUN-DATE            TO CSR-CLOG-RUN-DATE.
+010800     MOVE CSR-RUN-TIME            TO CSR-CLOG-RUN-TIME.
+010810     MOVE CSR-PARM-OPERATOR-ID    TO CSR-CLOG-OPERATOR-ID.
+010820     MOVE cipher                  TO CSR-CLOG-CIPHER-KEY.
+010822     MOVE CSR-PARM-CIPHER-MODE    TO CSR-CLOG-CIPHER-MODE.
+010824     IF CSR-MODE-KEYWORD
+010826         MOVE CSR-PARM-KEYWORD    TO CSR-CLOG-KEYWORD
+010828     ELSE
+010829         MOVE SPACES              TO CSR-CLOG-KEYWORD
+010830     END-IF.
+010832     MOVE CSR-MSG-COUNT           TO CSR-CLOG-MSG-COUNT.
+010840     CALL "Cipherlog" USING CSR-CIPHERLOG-RECORD.
+010850
+010860 2100-EXIT.
+010870     EXIT.
+010880
+010800*****************************************************************
+010900*    2900-READ-MESSAGE-IN
+011000*****************************************************************
+011100 2900-READ-MESSAGE-IN.
+011200
+011300     READ MESSAGE-IN
+011400         AT END
+011500             SET CSR-MESSAGE-IN-EOF TO TRUE
+011600     END-READ.
+011700
+011800 2900-EXIT.
+011900     EXIT.
+012000
+011910*****************************************************************
+011920*    1200-NEXT-KEYWORD-LETTER
+011930*    ADVANCES TO THE NEXT LETTER OF THE KEYWORD (WRAPPING BACK TO
+011940*    POSITION 1 PAST THE END) AND SETS CSR-KW-SHIFT TO THAT
+011950*    LETTER'S SHIFT VALUE (0-25). SHARED BY ENCRYPT AND DECRYPT
+011960*    SO BOTH WALK THE KEYWORD IN STEP.
+011970*****************************************************************
+011980 1200-NEXT-KEYWORD-LETTER.
+011990
+012010     MOVE FUNCTION ORD (FUNCTION UPPER-CASE
+012020         (CSR-PARM-KEYWORD (CSR-KW-IDX:1))) TO CSR-KW-ASCII.
+012030     COMPUTE CSR-KW-SHIFT = CSR-KW-ASCII - 66.
+012040     ADD 1 TO CSR-KW-IDX.
+012050     IF CSR-KW-IDX > CSR-KEYWORD-LEN
+012060         MOVE 1 TO CSR-KW-IDX
+012070     END-IF.
+012080
+012090 1200-EXIT.
+012095     EXIT.
+012099
+012095*****************************************************************
+012096*    3000-ENCRYPT
+012097*    ENCRYPTS extra INTO msg ONE CHARACTER AT A TIME USING THE
+012098*    PRECOMPUTED SHIFT TABLE, PRESERVING CASE, DIGITS, PUNCTUATION
+012099*    AND SPACES UNCHANGED.
+012099****************************************************************
+012100 3000-ENCRYPT.
+012200
+012210     IF CSR-MODE-KEYWORD
+012211         MOVE 1 TO CSR-KW-IDX
+012212     ELSE
+012213         COMPUTE CSR-CIPHER-SUB = cipher + 1
+012214     END-IF.
+012300     PERFORM VARYING I FROM 1 BY 1
+012400             UNTIL I > CSR-CURRENT-MSG-LEN
+012500         MOVE FUNCTION ORD (extra(I:1)) TO ascii
+012520         EVALUATE TRUE
+012540             WHEN ascii >= 66 AND ascii <= 91
+012550                 IF CSR-MODE-KEYWORD
+012551                 PERFORM 1200-NEXT-KEYWORD-LETTER THRU 1200-EXIT
+012552                     COMPUTE CSR-CIPHER-SUB = CSR-KW-SHIFT + 1
+012553                 END-IF
+012560                 COMPUTE CSR-POS-SUB = ascii - 65
+012700                 MOVE CSR-SHIFT-UPPER (CSR-CIPHER-SUB)
+012701                     (CSR-POS-SUB:1) TO msg(I:1)
+012520             WHEN ascii >= 98 AND ascii <= 123
+012530                 IF CSR-MODE-KEYWORD
+012531                 PERFORM 1200-NEXT-KEYWORD-LETTER THRU 1200-EXIT
+012532                     COMPUTE CSR-CIPHER-SUB = CSR-KW-SHIFT + 1
+012533                 END-IF
+012540                 COMPUTE CSR-POS-SUB = ascii - 97
+012700                 MOVE CSR-SHIFT-LOWER (CSR-CIPHER-SUB)
+012701                     (CSR-POS-SUB:1) TO msg(I:1)
+013690             WHEN OTHER
+013695                 CONTINUE
+013696         END-EVALUATE
+013600     END-PERFORM.
+013700
+013800     DISPLAY "Encrypted Message: " msg.
+013900
+013905 3000-EXIT.
+013906     EXIT.
+013907
+013910*****************************************************************
+013920*    1250-INVERT-KEYWORD-SHIFT
+013930*    TURNS THE CURRENT KEYWORD LETTER'S ENCRYPT SHIFT (CSR-KW-
+013940*    SHIFT) INTO THE COMPLEMENTARY DECRYPT SHIFT, THE SAME WAY
+013950*    DECRYPT INVERTS THE FIXED CAESAR SHIFT.
+013960*****************************************************************
+013970 1250-INVERT-KEYWORD-SHIFT.
+013980
+013990     IF CSR-KW-SHIFT = 0
+014000         MOVE 0 TO CSR-DECRYPT-SHIFT
+014010     ELSE
+014020         COMPUTE CSR-DECRYPT-SHIFT = 26 - CSR-KW-SHIFT
+014030     END-IF.
+014040     COMPUTE CSR-CIPHER-SUB = CSR-DECRYPT-SHIFT + 1.
+014050
+014060 1250-EXIT.
+014070     EXIT.
+014080
+013995*****************************************************************
+013996*    3100-DECRYPT
+013997*    DECRYPTS msg IN PLACE USING THE PRECOMPUTED SHIFT TABLE AT
+013998*    THE COMPLEMENTARY (26-MINUS-SHIFT) ROW, THEN RUNS THE ROUND-
+013999*    TRIP CHECK AGAINST CSR-ORIGINAL-TEXT AND WRITES THE AUDIT
+013999*   RECORD FOR THE MESSAGE JUST DECRYPTED.
+013999****************************************************************
+014000 3100-DECRYPT.
+014100
+014105     IF CSR-MODE-KEYWORD
+014106         MOVE 1 TO CSR-KW-IDX
+014107     ELSE
+014110         IF cipher = 0
+014120             MOVE 0 TO CSR-DECRYPT-SHIFT
+014130         ELSE
+014140             COMPUTE CSR-DECRYPT-SHIFT = 26 - cipher
+014150         END-IF
+014160         COMPUTE CSR-CIPHER-SUB = CSR-DECRYPT-SHIFT + 1
+014170     END-IF.
+014200     PERFORM VARYING I FROM 1 BY 1
+014300             UNTIL I > CSR-CURRENT-MSG-LEN
+014400         MOVE FUNCTION ORD (msg(I:1)) TO ascii
+014420         EVALUATE TRUE
+014440             WHEN ascii >= 66 AND ascii <= 91
+014450                 IF CSR-MODE-KEYWORD
+014451                 PERFORM 1200-NEXT-KEYWORD-LETTER THRU 1200-EXIT
+014452                 PERFORM 1250-INVERT-KEYWORD-SHIFT THRU 1250-EXIT
+014453                 END-IF
+014600                 COMPUTE CSR-POS-SUB = ascii - 65
+014700                 MOVE CSR-SHIFT-UPPER (CSR-CIPHER-SUB)
+014701                     (CSR-POS-SUB:1) TO msg(I:1)
+014420             WHEN ascii >= 98 AND ascii <= 123
+014430                 IF CSR-MODE-KEYWORD
+014431                 PERFORM 1200-NEXT-KEYWORD-LETTER THRU 1200-EXIT
+014432                 PERFORM 1250-INVERT-KEYWORD-SHIFT THRU 1250-EXIT
+014433                 END-IF
+014440                 COMPUTE CSR-POS-SUB = ascii - 97
+014700                 MOVE CSR-SHIFT-LOWER (CSR-CIPHER-SUB)
+014701                     (CSR-POS-SUB:1) TO msg(I:1)
+015590             WHEN OTHER
+015595                 CONTINUE
+015596         END-EVALUATE
+015500     END-PERFORM.
+015600
+015700     DISPLAY "Decypted Message: " msg.
+015710
+015720     MOVE "N" TO CSR-MISMATCH-SW.
+015730     IF msg NOT = CSR-ORIGINAL-TEXT
+015740         SET CSR-ROUNDTRIP-MISMATCH TO TRUE
+015750         DISPLAY "MISMATCH: ROUND-TRIP CHECK FAILED FOR MESSAGE "
+015760             CSR-MSG-ID
+015770     END-IF.
+015715     PERFORM 5900-WRITE-AUDIT-RECORD THRU 5900-EXIT.
+015717
+015718 3100-EXIT.
+015719     EXIT.
+015800
+015800*****************************************************************
+015810*    5900-WRITE-AUDIT-RECORD
+015820*    APPENDS ONE CIPHER-AUDIT RECORD FOR THE MESSAGE JUST
+015830*    DECRYPTED SO THERE IS A DURABLE RUN HISTORY.
+015840*****************************************************************
+015850 5900-WRITE-AUDIT-RECORD.
+015860
+015895     MOVE CSR-RUN-DATE      TO CSR-AUD-RUN-DATE.
+015896     MOVE CSR-RUN-TIME      TO CSR-AUD-RUN-TIME.
+015897     MOVE cipher               TO CSR-AUD-CIPHER-KEY.
+015897     MOVE CSR-PARM-CIPHER-MODE TO CSR-AUD-CIPHER-MODE.
+015897     IF CSR-MODE-KEYWORD
+015897         MOVE CSR-PARM-KEYWORD TO CSR-AUD-KEYWORD
+015897     ELSE
+015897         MOVE SPACES           TO CSR-AUD-KEYWORD
+015897     END-IF.
+015898     MOVE CSR-MSG-ID           TO CSR-AUD-MSG-ID.
+015899     MOVE msg               TO CSR-AUD-RESULT-TEXT.
+015900     MOVE CSR-MISMATCH-SW   TO CSR-AUD-MISMATCH-FLAG.
+015901     WRITE CSR-AUDIT-RECORD.
+015902
+015903 5900-EXIT.
+015904     EXIT.
+015905
+015906*****************************************************************
+015907*    5950-WRITE-CHECKPOINT
+015908*    APPENDS ONE CHECKPOINT RECORD RECORDING THE LAST MESSAGE
+015909*    SUCCESSFULLY PROCESSED, SO A RERUN CAN RESTART PAST IT.
+015910*****************************************************************
+015911 5950-WRITE-CHECKPOINT.
+015912
+015913     MOVE CSR-RUN-DATE      TO CSR-CKPT-RUN-DATE.
+015914     MOVE CSR-RUN-TIME      TO CSR-CKPT-RUN-TIME.
+015915     MOVE CSR-MSG-ID        TO CSR-CKPT-MSG-ID.
+015916     MOVE CSR-MSG-COUNT     TO CSR-CKPT-MSG-COUNT.
+015917     WRITE CSR-CHECKPOINT-RECORD.
+015918
+015919 5950-EXIT.
+015920     EXIT.
+015921
+015895*****************************************************************
+015896*    3200-SOLVE
+015897*    BRUTE-FORCES ALL 26 CAESAR SHIFTS AGAINST THE CIPHERTEXT IN
+015898*    msg, SCORES EACH CANDIDATE AGAINST THE COMMON-WORD LIST, AND
+015899*    WRITES THE BEST-SCORING CANDIDATE TO CANDIDATES-FILE.
+015899****************************************************************
+015900 3200-SOLVE.
+016000
+016050     MOVE 0     TO CSR-BEST-SCORE.
+016060     MOVE 0     TO CSR-BEST-SHIFT.
+016070     MOVE SPACES TO CSR-BEST-TEXT.
+016100     PERFORM VARYING K FROM 0 BY 1 UNTIL K = 26
+016110         IF K = 0
+016120             MOVE 0 TO CSR-SOLVE-SHIFT
+016130         ELSE
+016140             COMPUTE CSR-SOLVE-SHIFT = 26 - K
+016145         END-IF
+016150         COMPUTE CSR-SOLVE-SUB = CSR-SOLVE-SHIFT + 1
+016200         MOVE msg TO extra
+016300         PERFORM VARYING J FROM 1 BY 1
+016400             UNTIL J > CSR-CURRENT-MSG-LEN
+016500         MOVE FUNCTION ORD (extra(J:1)) TO ascii
+016520         EVALUATE TRUE
+016540             WHEN ascii >= 66 AND ascii <= 91
+016600                 COMPUTE CSR-POS-SUB = ascii - 65
+016800                 MOVE CSR-SHIFT-UPPER (CSR-SOLVE-SUB)
+016801                     (CSR-POS-SUB:1) TO extra(J:1)
+016540             WHEN ascii >= 98 AND ascii <= 123
+016600                 COMPUTE CSR-POS-SUB = ascii - 97
+016800                 MOVE CSR-SHIFT-LOWER (CSR-SOLVE-SUB)
+016801                     (CSR-POS-SUB:1) TO extra(J:1)
+017690             WHEN OTHER
+017695                 CONTINUE
+017696         END-EVALUATE
+017600         END-PERFORM
+017700
+017750         PERFORM 4500-SCORE-CANDIDATE THRU 4500-EXIT
+017760         IF CSR-CANDIDATE-SCORE > CSR-BEST-SCORE OR K = 0
+017770             MOVE CSR-CANDIDATE-SCORE TO CSR-BEST-SCORE
+017780             MOVE K                   TO CSR-BEST-SHIFT
+017790             MOVE extra               TO CSR-BEST-TEXT
+017795         END-IF
+017900     END-PERFORM.
+017910
+017920     DISPLAY "Solve Best Candidate (shift " CSR-BEST-SHIFT
+017930         ", score " CSR-BEST-SCORE "): " CSR-BEST-TEXT.
+017940
+017950     MOVE CSR-MSG-ID          TO CSR-CAND-MSG-ID.
+017960     MOVE CSR-BEST-SHIFT      TO CSR-CAND-SHIFT-USED.
+017970     MOVE CSR-BEST-SCORE      TO CSR-CAND-SCORE.
+017980     MOVE CSR-BEST-TEXT       TO CSR-CAND-TEXT.
+017990     WRITE CSR-CANDIDATE-RECORD.
+017995
+017996 3200-EXIT.
+017997     EXIT.
+018000
+018010*****************************************************************
+018020*    4500-SCORE-CANDIDATE
+018030*    SCORES THE CANDIDATE STRING CURRENTLY IN extra BY COUNTING
+018040*    HOW MANY TIMES EACH ENTRY IN THE COMMON-WORD LIST APPEARS.
+018050*****************************************************************
+018060 4500-SCORE-CANDIDATE.
+018070
+018080     MOVE 0 TO CSR-CANDIDATE-SCORE.
+018090     MOVE FUNCTION UPPER-CASE(extra) TO CSR-SCORE-TEXT.
+018100
+018110     PERFORM VARYING CSR-WORD-IDX FROM 1 BY 1
+018120             UNTIL CSR-WORD-IDX > 15
+018130         MOVE 0 TO CSR-WORD-HIT-COUNT
+018140         INSPECT CSR-SCORE-TEXT TALLYING CSR-WORD-HIT-COUNT
+018150             FOR ALL CSR-WORD-ENTRY (CSR-WORD-IDX)
+018160         ADD CSR-WORD-HIT-COUNT TO CSR-CANDIDATE-SCORE
+018170     END-PERFORM.
+018180
+018190 4500-EXIT.
+018200     EXIT.
+018210
+018100*****************************************************************
+018200*    9000-TERMINATE
+018300*****************************************************************
+018400 9000-TERMINATE.
+018500
+018600     CLOSE MESSAGE-IN.
+018650     CLOSE CIPHER-AUDIT-FILE.
+018660     CLOSE CANDIDATES-FILE.
+018670     CLOSE CHECKPOINT-FILE.
+018700
+018800 9000-EXIT.
+018900     EXIT.
+019000
+019100 END PROGRAM Ceaser.
