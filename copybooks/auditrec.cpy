@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: AUDITREC
+000300*    DESCRIPTION..: RECORD LAYOUT FOR THE CIPHER-AUDIT FILE. ONE
+000400*                   RECORD IS APPENDED BY DECRYPT FOR EVERY
+000500*                   MESSAGE PROCESSED, GIVING A DURABLE RECORD OF
+000600*                   WHAT WAS RUN AND WHEN.
+000700*    MODIFICATION HISTORY
+000800*    DATE.......  INIT  DESCRIPTION
+000900*    ----------  ----  ------------------------------------------
+001000*    2026-08-09  SM    ORIGINAL COPYBOOK.
+001010*    2026-08-09  SM    ADDED CSR-AUD-MISMATCH-FLAG TO RECORD THE
+001020*                      OUTCOME OF THE DECRYPT ROUND-TRIP CHECK.
+001030*    2026-08-09  SM    ADDED CSR-AUD-CIPHER-MODE AND CSR-AUD-
+001040*                      KEYWORD SO A KEYWORD-MODE RUN'S AUDIT
+001050*                      RECORD SHOWS THE KEYWORD USED RATHER THAN
+001060*                      A LEFTOVER/MEANINGLESS SHIFT KEY.
+001100*****************************************************************
+001200 01  CSR-AUDIT-RECORD.
+001300     05  CSR-AUD-RUN-DATE            PIC 9(08).
+001400     05  CSR-AUD-RUN-TIME            PIC 9(08).
+001500     05  CSR-AUD-CIPHER-KEY          PIC 99.
+001510     05  CSR-AUD-CIPHER-MODE         PIC X(01).
+001520         88  CSR-AUD-MODE-CAESAR     VALUE "C".
+001530         88  CSR-AUD-MODE-KEYWORD    VALUE "K".
+001540     05  CSR-AUD-KEYWORD             PIC X(20).
+001600     05  CSR-AUD-MSG-ID              PIC X(10).
+001700     05  CSR-AUD-RESULT-TEXT         PIC X(80).
+001800     05  CSR-AUD-MISMATCH-FLAG       PIC X(01).
+001900         88  CSR-AUD-MISMATCH        VALUE "Y".
+002000         88  CSR-AUD-MATCH           VALUE "N".
