@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: CIPHLOG
+000300*    DESCRIPTION..: RECORD LAYOUT FOR ONE CIPHERLOG ENTRY. USED
+000400*                   BOTH AS THE CIPHERLOG-FILE RECORD IN THE
+000500*                   CIPHERLOG PROGRAM AND AS THE PARAMETER PASSED
+000600*                   TO IT BY ANY CALLING PROGRAM.
+000700*    MODIFICATION HISTORY
+000800*    DATE.......  INIT  DESCRIPTION
+000900*    ----------  ----  ------------------------------------------
+001000*    2026-08-09  SM    ORIGINAL COPYBOOK.
+001010*    2026-08-09  SM    ADDED CSR-CLOG-CIPHER-MODE AND CSR-CLOG-
+001020*                      KEYWORD SO A KEYWORD-MODE RUN'S CIPHERLOG
+001030*                      ENTRY SHOWS THE KEYWORD USED RATHER THAN
+001040*                      A LEFTOVER/MEANINGLESS SHIFT KEY.
+001100*****************************************************************
+001200 01  CSR-CIPHERLOG-RECORD.
+001300     05  CSR-CLOG-RUN-DATE           PIC 9(08).
+001400     05  CSR-CLOG-RUN-TIME           PIC 9(08).
+001500     05  CSR-CLOG-OPERATOR-ID        PIC X(08).
+001600     05  CSR-CLOG-CIPHER-KEY         PIC 99.
+001610     05  CSR-CLOG-CIPHER-MODE        PIC X(01).
+001620         88  CSR-CLOG-MODE-CAESAR    VALUE "C".
+001630         88  CSR-CLOG-MODE-KEYWORD   VALUE "K".
+001640     05  CSR-CLOG-KEYWORD            PIC X(20).
+001700     05  CSR-CLOG-MSG-COUNT          PIC 9(05).
