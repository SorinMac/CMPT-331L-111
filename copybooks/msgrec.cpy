@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: MSGREC
+000300*    DESCRIPTION..: RECORD LAYOUT FOR THE MESSAGE-IN TRANSACTION
+000400*                   FILE READ BY THE Ceaser CIPHER PROGRAM. ONE
+000500*                   RECORD PER MESSAGE TO BE ENCRYPTED/DECRYPTED.
+000600*    MODIFICATION HISTORY
+000700*    DATE.......  INIT  DESCRIPTION
+000800*    ----------  ----  ------------------------------------------
+000900*    2026-08-09  SM    ORIGINAL COPYBOOK.
+001000*****************************************************************
+001100 01  CSR-MESSAGE-IN-RECORD.
+001200     05  CSR-MSG-ID                  PIC X(10).
+001300     05  CSR-MSG-LENGTH              PIC 9(03).
+001400     05  CSR-MSG-TEXT                PIC X(80).
