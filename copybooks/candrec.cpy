@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: CANDREC
+000300*    DESCRIPTION..: RECORD LAYOUT FOR THE CANDIDATES REPORT FILE.
+000400*                   SOLVE WRITES ONE RECORD PER MESSAGE FOR THE
+000500*                   TOP-SCORING BRUTE-FORCE SHIFT CANDIDATE.
+000600*    MODIFICATION HISTORY
+000700*    DATE.......  INIT  DESCRIPTION
+000800*    ----------  ----  ------------------------------------------
+000900*    2026-08-09  SM    ORIGINAL COPYBOOK.
+001000*****************************************************************
+001100 01  CSR-CANDIDATE-RECORD.
+001200     05  CSR-CAND-MSG-ID             PIC X(10).
+001300     05  CSR-CAND-SHIFT-USED         PIC 99.
+001400     05  CSR-CAND-SCORE              PIC 9(04).
+001500     05  CSR-CAND-TEXT               PIC X(80).
