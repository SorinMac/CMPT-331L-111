@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: CIPPARM
+000300*    DESCRIPTION..: RECORD LAYOUT FOR THE CIPHER-PARM CONTROL-CARD
+000400*                   FILE. ONE RECORD SUPPLIES THE CIPHER KEY, THE
+000500*                   RUN MODE, THE OPERATOR ID AND THE OPTIONAL
+000600*                   RESTART/CHECKPOINT CONTROLS FOR A Ceaser RUN.
+000700*    MODIFICATION HISTORY
+000800*    DATE.......  INIT  DESCRIPTION
+000900*    ----------  ----  ------------------------------------------
+001000*    2026-08-09  SM    ORIGINAL COPYBOOK.
+001100*****************************************************************
+001200 01  CSR-PARM-RECORD.
+001300     05  CSR-PARM-CIPHER-KEY         PIC 99.
+001400     05  CSR-PARM-CIPHER-MODE        PIC X(01).
+001500         88  CSR-MODE-CAESAR         VALUE "C".
+001600         88  CSR-MODE-KEYWORD        VALUE "K".
+001700     05  CSR-PARM-KEYWORD            PIC X(20).
+001800     05  CSR-PARM-OPERATOR-ID        PIC X(08).
+001900     05  CSR-PARM-RESTART-ID         PIC X(10).
+002000     05  CSR-PARM-CHECKPOINT-EVERY   PIC 9(05).
