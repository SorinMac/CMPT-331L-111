@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    COPYBOOK.....: CHKPTREC
+000300*    DESCRIPTION..: RECORD LAYOUT FOR THE CHECKPOINT FILE. ONE
+000400*                   RECORD IS APPENDED EVERY N MESSAGES SO A
+000500*                   RERUN CAN BE RESTARTED PAST THE LAST MESSAGE
+000600*                   SUCCESSFULLY PROCESSED.
+000700*    MODIFICATION HISTORY
+000800*    DATE.......  INIT  DESCRIPTION
+000900*    ----------  ----  ------------------------------------------
+001000*    2026-08-09  SM    ORIGINAL COPYBOOK.
+001100*****************************************************************
+001200 01  CSR-CHECKPOINT-RECORD.
+001300     05  CSR-CKPT-RUN-DATE           PIC 9(08).
+001400     05  CSR-CKPT-RUN-TIME           PIC 9(08).
+001500     05  CSR-CKPT-MSG-ID             PIC X(10).
+001600     05  CSR-CKPT-MSG-COUNT          PIC 9(05).
